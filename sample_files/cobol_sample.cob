@@ -29,7 +29,6 @@
        OBJECT-COMPUTER. IBM-370.
        SPECIAL-NAMES.
            CURRENCY SIGN IS "$"
-           DECIMAL-POINT IS COMMA
            CLASS ALPHANUMERIC-CLASS IS "A" THRU "Z", "a" THRU "z"
                                        "0" THRU "9"
            SYMBOLIC CHARACTERS TAB-CHAR IS 10.
@@ -49,15 +48,39 @@
                ASSIGN TO "TRANSACT"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-TRANS-STATUS.
 
            SELECT REPORT-FILE
                ASSIGN TO "REPORT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
 
            SELECT SORT-FILE
                ASSIGN TO "SORTWORK".
 
+           SELECT TRANS-SORT-FILE
+               ASSIGN TO "TRSORTWK".
+
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCRPT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "REJECTS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CUSTOMER-ARCHIVE
+               ASSIGN TO "CUSTARCH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
        I-O-CONTROL.
            APPLY WRITE-ONLY ON REPORT-FILE.
 
@@ -92,7 +115,8 @@
                88  CUST-INACTIVE       VALUE "I".
                88  CUST-SUSPENDED      VALUE "S".
            05  CUST-CREATED-DATE       PIC 9(8).
-           05  FILLER                  PIC X(19).
+           05  CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05  FILLER                  PIC X(11).
 
        FD  TRANSACTION-FILE
            RECORD CONTAINS 100 CHARACTERS.
@@ -104,6 +128,8 @@
                88  TRANS-PURCHASE      VALUE "P".
                88  TRANS-PAYMENT       VALUE "Y".
                88  TRANS-REFUND        VALUE "R".
+               88  TRANS-ADJUSTMENT    VALUE "J".
+               88  TRANS-CHARGEBACK    VALUE "C".
            05  TRANS-AMOUNT            PIC S9(7)V99.
            05  TRANS-DATE              PIC 9(8).
            05  TRANS-TIME              PIC 9(6).
@@ -115,12 +141,52 @@
 
        01  REPORT-LINE                 PIC X(132).
 
+       FD  EXCEPTION-REPORT-FILE
+           REPORT IS CUSTOMER-REPORT.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CUST-ID       PIC 9(8).
+           05  CKPT-RECORD-COUNT       PIC 9(7).
+           05  FILLER                  PIC X(5).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01  REJECT-RECORD.
+           05  REJECT-CUST-ID          PIC 9(8).
+           05  REJECT-TYPE-CODE        PIC X(1).
+               88  REJECT-OVER-LIMIT       VALUE "L".
+               88  REJECT-UNKNOWN-STATUS   VALUE "U".
+           05  REJECT-RUN-DATE         PIC 9(8).
+           05  FILLER                  PIC X(3).
+
+       FD  CUSTOMER-ARCHIVE
+           RECORD CONTAINS 208 CHARACTERS.
+
+       01  ARCHIVE-RECORD.
+           05  ARCH-CUSTOMER-DATA      PIC X(200).
+           05  ARCH-RUN-DATE           PIC 9(8).
+
        SD  SORT-FILE
-           RECORD CONTAINS 100 CHARACTERS.
+           RECORD CONTAINS 60 CHARACTERS.
 
        01  SORT-RECORD.
            05  SORT-KEY                PIC 9(8).
-           05  SORT-DATA               PIC X(92).
+           05  SORT-BALANCE-KEY        PIC S9(9)V99.
+           05  SORT-CUST-NAME          PIC X(30).
+           05  SORT-CUST-BALANCE       PIC S9(9)V99.
+
+       SD  TRANS-SORT-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+
+       01  TRANS-SORT-RECORD.
+           05  TS-CUST-ID              PIC 9(8).
+           05  TS-TRANS-TYPE           PIC X(1).
+           05  TS-AMOUNT               PIC S9(7)V99.
+           05  TS-DATE                 PIC 9(8).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
@@ -149,6 +215,80 @@
            05  WS-TOTAL-CREDITS        PIC S9(11)V99 VALUE ZERO.
            05  WS-TOTAL-DEBITS         PIC S9(11)V99 VALUE ZERO.
            05  WS-AVERAGE-AMOUNT       PIC S9(9)V99 VALUE ZERO.
+           05  WS-OVER-LIMIT-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-OVERAGE-AMOUNT       PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-TYPE-TOTALS.
+           05  WS-TOTAL-PURCHASES      PIC S9(11)V99 VALUE ZERO.
+           05  WS-TOTAL-PAYMENTS       PIC S9(11)V99 VALUE ZERO.
+           05  WS-TOTAL-REFUNDS        PIC S9(11)V99 VALUE ZERO.
+           05  WS-TOTAL-ADJUSTMENTS    PIC S9(11)V99 VALUE ZERO.
+           05  WS-TOTAL-CHARGEBACKS    PIC S9(11)V99 VALUE ZERO.
+
+       01  WS-POSTING-FIELDS.
+           05  WS-EXPECTED-BALANCE     PIC S9(9)V99 VALUE ZERO.
+           05  WS-POSTING-DELTA        PIC S9(7)V99 VALUE ZERO.
+           05  WS-BREAK-COUNT          PIC 9(5) VALUE ZERO.
+
+       01  WS-RECONCILE-FIELDS.
+           05  WS-RECON-SW             PIC X VALUE "N".
+               88  WS-RECON-ACTIVE     VALUE "Y".
+               88  WS-RECON-NOT-ACTIVE VALUE "N".
+           05  WS-RECON-CUST-ID        PIC 9(8) VALUE ZERO.
+           05  WS-RECON-OPEN-BALANCE   PIC S9(9)V99 VALUE ZERO.
+           05  WS-RECON-NET-MOVEMENT   PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-ARCHIVED-SW              PIC X VALUE "N".
+           88  WS-JUST-ARCHIVED        VALUE "Y".
+           88  WS-NOT-JUST-ARCHIVED    VALUE "N".
+
+       01  WS-CKPT-STATUS              PIC XX.
+           88  WS-CKPT-OK              VALUE "00".
+           88  WS-CKPT-NOT-FOUND       VALUE "35".
+
+       01  WS-TRANS-STATUS             PIC XX.
+           88  WS-TRANS-OK             VALUE "00".
+
+       01  WS-REJECT-STATUS            PIC XX.
+           88  WS-REJECT-OK            VALUE "00".
+           88  WS-REJECT-NOT-FOUND     VALUE "35".
+
+       01  WS-ARCHIVE-STATUS           PIC XX.
+           88  WS-ARCHIVE-OK           VALUE "00".
+           88  WS-ARCHIVE-NOT-FOUND    VALUE "35".
+
+       01  WS-REPORT-STATUS            PIC XX.
+           88  WS-REPORT-OK            VALUE "00".
+           88  WS-REPORT-NOT-FOUND     VALUE "35".
+
+       01  WS-EXCRPT-STATUS            PIC XX.
+           88  WS-EXCRPT-OK            VALUE "00".
+           88  WS-EXCRPT-NOT-FOUND     VALUE "35".
+
+       01  WS-RESTART-SWITCHES.
+           05  WS-RESTART-SW           PIC X VALUE "N".
+               88  WS-RESTART-MODE     VALUE "Y".
+               88  WS-NOT-RESTART      VALUE "N".
+           05  WS-BATCH-RAN-SW         PIC X VALUE "N".
+               88  WS-BATCH-RAN        VALUE "Y".
+               88  WS-BATCH-NOT-RAN    VALUE "N".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-KEY       PIC 9(8) VALUE ZERO.
+           05  WS-CHECKPOINT-COUNT     PIC 9(7) VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(7) VALUE 1000.
+
+       01  WS-SORT-OPTION.
+           05  WS-SORT-OPTION-SW       PIC X VALUE "I".
+               88  WS-SORT-BY-ID       VALUE "I".
+               88  WS-SORT-BY-BALANCE  VALUE "B".
+
+       01  WS-RETENTION-FIELDS.
+           05  WS-RETENTION-YEARS      PIC 9(2) VALUE 7.
+           05  WS-CUTOFF-YEAR          PIC 9(4).
+           05  WS-CUTOFF-DATE          PIC 9(8).
+           05  WS-ACTIVITY-DATE        PIC 9(8).
+           05  WS-ARCHIVE-COUNT        PIC 9(5) VALUE ZERO.
 
        01  WS-NUMERIC-FIELDS.
            05  WS-INTEGER              PIC 9(9) VALUE 12345.
@@ -181,9 +321,10 @@
 
        01  WS-EDITED-FIELDS.
            05  WS-EDIT-AMOUNT          PIC $$$,$$$,$$9.99-.
+           05  WS-EDIT-GRAND-TOTAL     PIC $$$,$$$,$$$,$$9.99-.
            05  WS-EDIT-DATE            PIC 99/99/9999.
-           05  WS-EDIT-PHONE           PIC (999) 999-9999.
-           05  WS-EDIT-SSN             PIC 999-99-9999.
+           05  WS-EDIT-PHONE           PIC 999B999B9999.
+           05  WS-EDIT-SSN             PIC 999B99B9999.
            05  WS-EDIT-ZERO-SUP        PIC ZZZZZ9.99.
            05  WS-EDIT-STARS           PIC *****9.99.
            05  WS-EDIT-FLOAT-SIGN      PIC ++++9.99.
@@ -232,6 +373,92 @@
            05  WS-DATA-PTR             POINTER.
            05  WS-PROC-PTR             PROCEDURE-POINTER.
 
+       01  WS-ARITHMETIC-FIELDS.
+           05  WS-AMOUNT-1             PIC S9(7)V99 VALUE ZERO.
+           05  WS-AMOUNT-2             PIC S9(7)V99 VALUE ZERO.
+           05  WS-DISCOUNT             PIC S9(5)V99 VALUE ZERO.
+           05  WS-TOTAL                PIC S9(9)V99 VALUE ZERO.
+           05  WS-NET-AMOUNT           PIC S9(9)V99 VALUE ZERO.
+           05  WS-QUANTITY             PIC 9(5) VALUE ZERO.
+           05  WS-PRICE                PIC 9(7)V99 VALUE ZERO.
+           05  WS-RATE                 PIC 9(3)V99 VALUE ZERO.
+           05  WS-HOURS                PIC 9(3)V99 VALUE ZERO.
+           05  WS-PAY                  PIC 9(7)V99 VALUE ZERO.
+           05  WS-COUNT                PIC 9(5) VALUE ZERO.
+           05  WS-AVERAGE              PIC 9(7)V99 VALUE ZERO.
+           05  WS-QUOTIENT             PIC 9(7)V99 VALUE ZERO.
+           05  WS-REMAINDER            PIC 9(7)V99 VALUE ZERO.
+           05  WS-RESULT               PIC S9(9)V99 VALUE ZERO.
+           05  WS-A                    PIC S9(5)V99 VALUE ZERO.
+           05  WS-B                    PIC S9(5)V99 VALUE ZERO.
+           05  WS-C                    PIC S9(5)V99 VALUE ZERO.
+           05  WS-D                    PIC S9(5)V99 VALUE ZERO.
+           05  WS-LARGE-NUM            PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-INPUT-GROUP.
+           05  WS-SUB-AMOUNT-A         PIC 9(5) VALUE ZERO.
+           05  WS-SUB-AMOUNT-B         PIC 9(5) VALUE ZERO.
+
+       01  WS-OUTPUT-GROUP.
+           05  WS-SUB-AMOUNT-A         PIC 9(5) VALUE ZERO.
+           05  WS-SUB-AMOUNT-B         PIC 9(5) VALUE ZERO.
+
+       01  WS-STRING-DEMO-FIELDS.
+           05  WS-FIRST-NAME           PIC X(15) VALUE SPACES.
+           05  WS-LAST-NAME            PIC X(15) VALUE SPACES.
+           05  WS-FULL-NAME            PIC X(32) VALUE SPACES.
+           05  WS-STRING-PTR           PIC 9(3) VALUE 1.
+           05  WS-INPUT-LINE           PIC X(80) VALUE SPACES.
+           05  WS-FIELD-1              PIC X(20) VALUE SPACES.
+           05  WS-FIELD-2              PIC X(20) VALUE SPACES.
+           05  WS-FIELD-3              PIC X(20) VALUE SPACES.
+           05  WS-UNSTR-PTR            PIC 9(3) VALUE 1.
+           05  WS-FIELD-COUNT          PIC 9(3) VALUE ZERO.
+           05  WS-TEXT-FIELD           PIC X(80) VALUE SPACES.
+           05  WS-CHAR-COUNT           PIC 9(5) VALUE ZERO.
+           05  WS-START-POS            PIC 9(3) VALUE 1.
+           05  WS-LENGTH               PIC 9(3) VALUE 10.
+
+       01  WS-CONDITION-DEMO-FIELDS.
+           05  WS-AMOUNT               PIC S9(7)V99 VALUE ZERO.
+           05  WS-STATUS               PIC X(1) VALUE SPACES.
+           05  WS-BALANCE              PIC S9(9)V99 VALUE ZERO.
+           05  WS-E                    PIC 9(5) VALUE ZERO.
+           05  WS-F                    PIC 9(5) VALUE ZERO.
+           05  WS-G                    PIC 9(5) VALUE ZERO.
+           05  WS-H                    PIC 9(5) VALUE ZERO.
+           05  WS-FIELD                PIC X(10) VALUE SPACES.
+           05  WS-CODE                 PIC 9(1) VALUE ZERO.
+           05  WS-FLAG                 PIC X(1) VALUE SPACES.
+
+       01  WS-LOOP-DEMO-FIELDS.
+           05  WS-INDEX                PIC 9(3) VALUE ZERO.
+           05  WS-I                    PIC 9(3) VALUE ZERO.
+           05  WS-COUNTER              PIC 9(7) VALUE ZERO.
+
+       01  WS-TABLE-SEARCH-FIELDS.
+           05  WS-SEARCH-KEY           PIC 9(5) VALUE ZERO.
+           05  WS-SAVE-IDX             PIC 9(3) VALUE ZERO.
+
+       01  WS-FUNCTION-DEMO-FIELDS.
+           05  WS-SIGNED-VALUE         PIC S9(7)V99 VALUE ZERO.
+           05  WS-VALUE                PIC 9(7)V99 VALUE ZERO.
+           05  WS-TEXT                 PIC X(30) VALUE SPACES.
+           05  WS-UPPER                PIC X(30) VALUE SPACES.
+           05  WS-LOWER                PIC X(30) VALUE SPACES.
+           05  WS-REVERSED             PIC X(30) VALUE SPACES.
+           05  WS-LEN                  PIC 9(3) VALUE ZERO.
+           05  WS-TRIMMED              PIC X(30) VALUE SPACES.
+           05  WS-DATETIME             PIC X(21) VALUE SPACES.
+           05  WS-DATE                 PIC 9(8) VALUE ZERO.
+           05  WS-DAY-OF-WEEK          PIC 9(1) VALUE ZERO.
+           05  WS-COMPILE-DATE         PIC X(21) VALUE SPACES.
+           05  WS-ORD                  PIC 9(3) VALUE ZERO.
+           05  WS-CHAR                 PIC X(1) VALUE SPACES.
+           05  WS-NUMERIC-STRING       PIC X(15) VALUE SPACES.
+           05  WS-NUMBER               PIC S9(9)V99 VALUE ZERO.
+           05  WS-CURRENCY-STRING      PIC X(15) VALUE SPACES.
+
       ******************************************************************
        LOCAL-STORAGE SECTION.
       ******************************************************************
@@ -244,6 +471,10 @@
            05  LS-ACTION               PIC X(10).
            05  LS-CUSTOMER-ID          PIC 9(8).
            05  LS-RETURN-CODE          PIC S9(4) COMP.
+           05  LS-STATUS-OUT           PIC X(1).
+           05  LS-BALANCE-OUT          PIC S9(9)V99.
+           05  LS-NAME-FROM            PIC X(30).
+           05  LS-NAME-TO              PIC X(30).
 
       ******************************************************************
        REPORT SECTION.
@@ -272,6 +503,28 @@
                10  COLUMN 45           PIC $$$,$$$,$$9.99
                    SOURCE CUST-BALANCE.
 
+       01  CUSTOMER-EXCEPTION TYPE DETAIL.
+           05  LINE PLUS 2.
+               10  COLUMN 1            PIC X(11)
+                   VALUE "OVER LIMIT:".
+               10  COLUMN 13           PIC 9(8)
+                   SOURCE CUST-ID.
+               10  COLUMN 23           PIC X(30)
+                   SOURCE CUST-NAME.
+               10  COLUMN 54           PIC $$$,$$$,$$9.99
+                   SOURCE CUST-BALANCE.
+               10  COLUMN 71           PIC $$$,$$$,$$9.99
+                   SOURCE CUST-CREDIT-LIMIT.
+               10  COLUMN 88           PIC $$$,$$$,$$9.99
+                   SOURCE WS-OVERAGE-AMOUNT.
+
+       01  TYPE CONTROL FOOTING FINAL.
+           05  LINE PLUS 2.
+               10  COLUMN 1            PIC X(30)
+                   VALUE "TOTAL ACCOUNTS OVER LIMIT:".
+               10  COLUMN 32           PIC ZZZZ9
+                   SOURCE WS-OVER-LIMIT-COUNT.
+
       ******************************************************************
       * PROCEDURE DIVISION
       ******************************************************************
@@ -280,10 +533,29 @@
       ******************************************************************
        0000-MAIN-PARAGRAPH.
       ******************************************************************
-           PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-FILES
-           PERFORM 9000-TERMINATE
-           STOP RUN.
+           EVALUATE LS-ACTION
+               WHEN "INQUIRE"
+                   PERFORM 1500-INQUIRE-CUSTOMER
+                   GOBACK
+               WHEN "NAMELIST"
+                   PERFORM 1000-INITIALIZE
+                   PERFORM 7500-NAME-RANGE-BROWSE
+                   PERFORM 9000-TERMINATE
+               WHEN "BATCHBAL"
+                   SET WS-SORT-BY-BALANCE TO TRUE
+                   PERFORM 1000-INITIALIZE
+                   SET WS-BATCH-RAN TO TRUE
+                   PERFORM 2000-PROCESS-FILES
+                   PERFORM 7050-SORT-TOP-BALANCES
+                   PERFORM 9000-TERMINATE
+               WHEN OTHER
+                   SET WS-SORT-BY-ID TO TRUE
+                   PERFORM 1000-INITIALIZE
+                   SET WS-BATCH-RAN TO TRUE
+                   PERFORM 2000-PROCESS-FILES
+                   PERFORM 7050-SORT-TOP-BALANCES
+                   PERFORM 9000-TERMINATE
+           END-EVALUATE.
 
       ******************************************************************
        1000-INITIALIZE.
@@ -297,33 +569,376 @@
 
            INITIALIZE WS-COUNTERS
            INITIALIZE WS-TOTALS
+           INITIALIZE WS-TYPE-TOTALS
+           INITIALIZE WS-POSTING-FIELDS
+           MOVE ZERO TO WS-ARCHIVE-COUNT
+           SET WS-RECON-NOT-ACTIVE TO TRUE
+           SET WS-BATCH-NOT-RAN TO TRUE
 
-           OPEN INPUT  CUSTOMER-FILE
-                INPUT  TRANSACTION-FILE
-                OUTPUT REPORT-FILE
+           OPEN I-O CUSTOMER-FILE
 
            IF NOT WS-FILE-OK
                DISPLAY "FILE OPEN ERROR: " WS-FILE-STATUS
                MOVE 1 TO LS-RETURN-CODE
                STOP RUN
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+
+           IF NOT WS-TRANS-OK
+               DISPLAY "FILE OPEN ERROR: " WS-TRANS-STATUS
+               MOVE 1 TO LS-RETURN-CODE
+               STOP RUN
+           END-IF
+
+      * Checkpoint/restart is only meaningful for the batch paths that
+      * actually post transactions and scan CUSTOMER-FILE (BATCHBAL and
+      * the default batch action); a NAMELIST call shares this same
+      * initialization but has nothing to do with restart, so it always
+      * gets a fresh start and freshly-created output files regardless
+      * of whatever checkpoint a prior, unrelated batch run left behind.
+           IF LS-ACTION = "NAMELIST"
+               SET WS-NOT-RESTART TO TRUE
+           ELSE
+               PERFORM 1010-DETERMINE-RESTART
+           END-IF
+
+      * Restart status must be known before the exception/reject/report
+      * files are opened below, since a restart has to extend them
+      * (preserving everything written before the abend) while a fresh
+      * run creates them new.
+           PERFORM 1020-OPEN-OUTPUT-FILES
+           PERFORM 1030-OPEN-ARCHIVE-FILE
+
+           INITIATE CUSTOMER-REPORT.
+
+      ******************************************************************
+       1010-DETERMINE-RESTART.
+      ******************************************************************
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET WS-NOT-RESTART TO TRUE
+                   NOT AT END
+                       SET WS-RESTART-MODE TO TRUE
+                       MOVE CKPT-LAST-CUST-ID TO WS-CHECKPOINT-KEY
+                       MOVE CKPT-RECORD-COUNT TO WS-CHECKPOINT-COUNT
+                       DISPLAY "RESTARTING AFTER CUST-ID: "
+                               WS-CHECKPOINT-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               SET WS-NOT-RESTART TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1020-OPEN-OUTPUT-FILES.
+      ******************************************************************
+      * On a restart, REPORT-FILE/EXCEPTION-REPORT-FILE/REJECT-FILE must
+      * keep whatever exceptions, rejects, and reconciliation breaks the
+      * pre-abend attempt already wrote to them, so extend rather than
+      * recreate; a fresh run (or the first run ever) still creates them
+      * new, and EXTEND falls back to OUTPUT if one does not exist yet.
+           IF WS-RESTART-MODE
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-NOT-FOUND
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+
+               OPEN EXTEND EXCEPTION-REPORT-FILE
+               IF WS-EXCRPT-NOT-FOUND
+                   OPEN OUTPUT EXCEPTION-REPORT-FILE
+               END-IF
+
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-NOT-FOUND
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+      ******************************************************************
+       1030-OPEN-ARCHIVE-FILE.
+      ******************************************************************
+      * CUSTOMER-ARCHIVE accumulates purged accounts across runs, so it
+      * is extended rather than recreated. The first run against a new
+      * environment will not have a prior archive file on disk yet, so
+      * fall back to creating one when EXTEND reports "file not found".
+           OPEN EXTEND CUSTOMER-ARCHIVE
+
+           IF WS-ARCHIVE-NOT-FOUND
+               OPEN OUTPUT CUSTOMER-ARCHIVE
+           END-IF.
+
+      ******************************************************************
+       1500-INQUIRE-CUSTOMER.
+      ******************************************************************
+           OPEN INPUT CUSTOMER-FILE
+
+           IF NOT WS-FILE-OK
+               MOVE 8 TO LS-RETURN-CODE
+           ELSE
+               MOVE LS-CUSTOMER-ID TO CUST-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE 4 TO LS-RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE CUST-STATUS TO LS-STATUS-OUT
+                       MOVE CUST-BALANCE TO LS-BALANCE-OUT
+                       MOVE 0 TO LS-RETURN-CODE
+               END-READ
+               CLOSE CUSTOMER-FILE
            END-IF.
 
       ******************************************************************
        2000-PROCESS-FILES.
       ******************************************************************
+      * Transactions are posted only on a fresh run. On a restart, this
+      * run's entire TRANSACTION-FILE volume was already posted against
+      * CUSTOMER-FILE by the attempt that wrote the checkpoint; TRANSACTION-
+      * FILE has no resume position of its own, so re-running the posting
+      * step here would re-apply every transaction a second time.
+           IF WS-NOT-RESTART
+               PERFORM 2050-POST-TRANSACTIONS
+           END-IF
+
+           CLOSE CUSTOMER-FILE
+           OPEN I-O CUSTOMER-FILE
+           SET WS-NOT-EOF TO TRUE
+
+           IF WS-RESTART-MODE
+               MOVE WS-CHECKPOINT-KEY TO CUST-ID
+               START CUSTOMER-FILE KEY IS GREATER THAN CUST-ID
+                   INVALID KEY
+                       DISPLAY "RESTART START ERROR: " WS-FILE-STATUS
+               END-START
+               MOVE WS-CHECKPOINT-COUNT TO WS-RECORD-COUNT
+           END-IF
+
            PERFORM UNTIL WS-EOF
-               READ CUSTOMER-FILE
+               READ CUSTOMER-FILE NEXT RECORD
                    AT END
                        SET WS-EOF TO TRUE
                    NOT AT END
                        PERFORM 2100-PROCESS-CUSTOMER
                END-READ
+           END-PERFORM
+
+           SET WS-NOT-EOF TO TRUE
+
+      * Run completed cleanly - clear the checkpoint so a future run
+      * does not restart from a prior, now-irrelevant position.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+       2050-POST-TRANSACTIONS.
+      ******************************************************************
+      * TRANSACTION-FILE is sorted into customer-ID order first so every
+      * transaction for a given customer is posted together. That lets
+      * 2095-VERIFY-CUSTOMER-RECONCILIATION compare, for each customer
+      * touched this run, the balance on file before any of today's
+      * transactions against that same opening balance plus the net of
+      * this run's transactions - an expectation derived independently
+      * of the ADD/SUBTRACT statements that actually posted the balance.
+           SET WS-NOT-EOF TO TRUE
+           SET WS-RECON-NOT-ACTIVE TO TRUE
+
+           SORT TRANS-SORT-FILE
+               ON ASCENDING KEY TS-CUST-ID
+               INPUT PROCEDURE IS 2051-SORT-TRANS-INPUT
+               OUTPUT PROCEDURE IS 2052-SORT-TRANS-OUTPUT
+
+           IF WS-RECON-ACTIVE
+               PERFORM 2095-VERIFY-CUSTOMER-RECONCILIATION
+           END-IF
+
+           SET WS-NOT-EOF TO TRUE.
+
+      ******************************************************************
+       2051-SORT-TRANS-INPUT.
+      ******************************************************************
+           PERFORM UNTIL WS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE TRANS-CUST-ID TO TS-CUST-ID
+                       MOVE TRANS-TYPE    TO TS-TRANS-TYPE
+                       MOVE TRANS-AMOUNT  TO TS-AMOUNT
+                       MOVE TRANS-DATE    TO TS-DATE
+                       RELEASE TRANS-SORT-RECORD
+               END-READ
            END-PERFORM.
 
+      ******************************************************************
+       2052-SORT-TRANS-OUTPUT.
+      ******************************************************************
+      * 2051-SORT-TRANS-INPUT leaves WS-EOF-SW set from exhausting
+      * TRANSACTION-FILE; reset it here so this procedure's own
+      * PERFORM UNTIL WS-EOF loop does not see the end-of-file flag
+      * already up and return zero records.
+           SET WS-NOT-EOF TO TRUE
+
+           PERFORM UNTIL WS-EOF
+               RETURN TRANS-SORT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2060-APPLY-TRANSACTION
+               END-RETURN
+           END-PERFORM.
+
+      ******************************************************************
+       2060-APPLY-TRANSACTION.
+      ******************************************************************
+           IF WS-RECON-ACTIVE AND TS-CUST-ID NOT = WS-RECON-CUST-ID
+               PERFORM 2095-VERIFY-CUSTOMER-RECONCILIATION
+           END-IF
+
+           IF WS-RECON-NOT-ACTIVE OR TS-CUST-ID NOT = WS-RECON-CUST-ID
+               MOVE TS-CUST-ID TO CUST-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "TRANSACTION FOR UNKNOWN CUSTOMER: "
+                               TS-CUST-ID
+                       SET WS-RECON-NOT-ACTIVE TO TRUE
+                   NOT INVALID KEY
+                       MOVE TS-CUST-ID TO WS-RECON-CUST-ID
+                       MOVE CUST-BALANCE TO WS-RECON-OPEN-BALANCE
+                       MOVE ZERO TO WS-RECON-NET-MOVEMENT
+                       SET WS-RECON-ACTIVE TO TRUE
+               END-READ
+           END-IF
+
+           IF WS-RECON-ACTIVE
+               MOVE TS-TRANS-TYPE TO TRANS-TYPE
+               MOVE TS-AMOUNT TO TRANS-AMOUNT
+               PERFORM 2070-POST-ONE-TRANSACTION
+           END-IF.
+
+      ******************************************************************
+       2070-POST-ONE-TRANSACTION.
+      ******************************************************************
+           EVALUATE TRUE
+               WHEN TRANS-PURCHASE
+                   PERFORM 2071-POST-PURCHASE
+               WHEN TRANS-PAYMENT
+                   PERFORM 2072-POST-PAYMENT
+               WHEN TRANS-REFUND
+                   PERFORM 2073-POST-REFUND
+               WHEN TRANS-ADJUSTMENT
+                   PERFORM 2074-POST-ADJUSTMENT
+               WHEN TRANS-CHARGEBACK
+                   PERFORM 2075-POST-CHARGEBACK
+           END-EVALUATE
+
+           ADD WS-POSTING-DELTA TO WS-RECON-NET-MOVEMENT
+
+           MOVE TS-DATE TO CUST-LAST-ACTIVITY-DATE
+
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE ERROR: " WS-FILE-STATUS
+           END-REWRITE.
+
+      ******************************************************************
+       2071-POST-PURCHASE.
+      ******************************************************************
+           ADD TRANS-AMOUNT TO CUST-BALANCE
+           ADD TRANS-AMOUNT TO WS-TOTAL-PURCHASES
+           ADD TRANS-AMOUNT TO WS-TOTAL-DEBITS
+           MOVE TRANS-AMOUNT TO WS-POSTING-DELTA.
+
+      ******************************************************************
+       2072-POST-PAYMENT.
+      ******************************************************************
+           SUBTRACT TRANS-AMOUNT FROM CUST-BALANCE
+           ADD TRANS-AMOUNT TO WS-TOTAL-PAYMENTS
+           ADD TRANS-AMOUNT TO WS-TOTAL-CREDITS
+           COMPUTE WS-POSTING-DELTA = TRANS-AMOUNT * -1.
+
+      ******************************************************************
+       2073-POST-REFUND.
+      ******************************************************************
+           SUBTRACT TRANS-AMOUNT FROM CUST-BALANCE
+           ADD TRANS-AMOUNT TO WS-TOTAL-REFUNDS
+           ADD TRANS-AMOUNT TO WS-TOTAL-CREDITS
+           COMPUTE WS-POSTING-DELTA = TRANS-AMOUNT * -1.
+
+      ******************************************************************
+       2074-POST-ADJUSTMENT.
+      ******************************************************************
+           ADD TRANS-AMOUNT TO CUST-BALANCE
+           ADD TRANS-AMOUNT TO WS-TOTAL-ADJUSTMENTS
+           ADD TRANS-AMOUNT TO WS-TOTAL-DEBITS
+           MOVE TRANS-AMOUNT TO WS-POSTING-DELTA.
+
+      ******************************************************************
+       2075-POST-CHARGEBACK.
+      ******************************************************************
+           SUBTRACT TRANS-AMOUNT FROM CUST-BALANCE
+           ADD TRANS-AMOUNT TO WS-TOTAL-CHARGEBACKS
+           ADD TRANS-AMOUNT TO WS-TOTAL-CREDITS
+           COMPUTE WS-POSTING-DELTA = TRANS-AMOUNT * -1.
+
+      ******************************************************************
+       2095-VERIFY-CUSTOMER-RECONCILIATION.
+      ******************************************************************
+      * Re-read the customer from CUSTOMER-FILE rather than trusting the
+      * record buffer left behind by 2070's own REWRITE - the expectation
+      * below is derived independently (opening balance captured before
+      * any of this run's transactions, plus their accumulated net
+      * movement), so comparing it against what 2070 actually persisted
+      * to disk (not what 2070 thinks it persisted) is what lets this
+      * catch a REWRITE that silently failed.
+           MOVE WS-RECON-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "RECONCILIATION RE-READ ERROR: "
+                           WS-FILE-STATUS " FOR CUST-ID: "
+                           WS-RECON-CUST-ID
+                   ADD 1 TO WS-BREAK-COUNT
+               NOT INVALID KEY
+                   COMPUTE WS-EXPECTED-BALANCE =
+                       WS-RECON-OPEN-BALANCE + WS-RECON-NET-MOVEMENT
+
+                   IF CUST-BALANCE NOT = WS-EXPECTED-BALANCE
+                       ADD 1 TO WS-BREAK-COUNT
+                       PERFORM 2085-WRITE-BREAK-LINE
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+       2085-WRITE-BREAK-LINE.
+      ******************************************************************
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-EXPECTED-BALANCE TO WS-EDIT-AMOUNT
+           STRING "BALANCE BREAK - CUST-ID: " DELIMITED BY SIZE
+                  CUST-ID                     DELIMITED BY SIZE
+                  "  EXPECTED: "               DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE CUST-BALANCE TO WS-EDIT-AMOUNT
+           STRING "                           ACTUAL: "
+                                                DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
       ******************************************************************
        2100-PROCESS-CUSTOMER.
       ******************************************************************
            ADD 1 TO WS-RECORD-COUNT
+           SET WS-NOT-JUST-ARCHIVED TO TRUE
 
            EVALUATE TRUE
                WHEN CUST-ACTIVE
@@ -334,13 +949,51 @@
                    PERFORM 2130-SUSPENDED-CUSTOMER
                WHEN OTHER
                    DISPLAY "UNKNOWN STATUS: " CUST-STATUS
+                   PERFORM 2150-WRITE-UNKNOWN-STATUS-REJECT
            END-EVALUATE
 
-           IF CUST-BALANCE > CUST-CREDIT-LIMIT
-               DISPLAY "OVER LIMIT: " CUST-ID
+      * A dormant account just archived and deleted above still has its
+      * last-read values sitting in the CUSTOMER-RECORD buffer; skip the
+      * over-limit check for it rather than report an exception against
+      * a CUST-ID that no longer exists in CUSTOMER-FILE.
+           IF WS-NOT-JUST-ARCHIVED AND CUST-BALANCE > CUST-CREDIT-LIMIT
+               COMPUTE WS-OVERAGE-AMOUNT =
+                   CUST-BALANCE - CUST-CREDIT-LIMIT
                ADD 1 TO WS-ERROR-COUNT
+               ADD 1 TO WS-OVER-LIMIT-COUNT
+               GENERATE CUSTOMER-EXCEPTION
+               PERFORM 2160-WRITE-OVER-LIMIT-REJECT
+           END-IF
+
+           IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2055-WRITE-CHECKPOINT
            END-IF.
 
+      ******************************************************************
+       2055-WRITE-CHECKPOINT.
+      ******************************************************************
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CUST-ID TO CKPT-LAST-CUST-ID
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+       2150-WRITE-UNKNOWN-STATUS-REJECT.
+      ******************************************************************
+           MOVE CUST-ID TO REJECT-CUST-ID
+           SET REJECT-UNKNOWN-STATUS TO TRUE
+           MOVE WS-CURRENT-DATE TO REJECT-RUN-DATE
+           WRITE REJECT-RECORD.
+
+      ******************************************************************
+       2160-WRITE-OVER-LIMIT-REJECT.
+      ******************************************************************
+           MOVE CUST-ID TO REJECT-CUST-ID
+           SET REJECT-OVER-LIMIT TO TRUE
+           MOVE WS-CURRENT-DATE TO REJECT-RUN-DATE
+           WRITE REJECT-RECORD.
+
       ******************************************************************
        2110-ACTIVE-CUSTOMER.
       ******************************************************************
@@ -353,12 +1006,46 @@
       ******************************************************************
        2120-INACTIVE-CUSTOMER.
       ******************************************************************
-           DISPLAY "INACTIVE CUSTOMER: " CUST-NAME.
+           DISPLAY "INACTIVE CUSTOMER: " CUST-NAME
+           PERFORM 2140-CHECK-ARCHIVE-ELIGIBILITY.
 
       ******************************************************************
        2130-SUSPENDED-CUSTOMER.
       ******************************************************************
-           DISPLAY "SUSPENDED CUSTOMER: " CUST-NAME.
+           DISPLAY "SUSPENDED CUSTOMER: " CUST-NAME
+           PERFORM 2140-CHECK-ARCHIVE-ELIGIBILITY.
+
+      ******************************************************************
+       2140-CHECK-ARCHIVE-ELIGIBILITY.
+      ******************************************************************
+           COMPUTE WS-CUTOFF-YEAR = WS-CURRENT-YEAR - WS-RETENTION-YEARS
+           COMPUTE WS-CUTOFF-DATE = WS-CUTOFF-YEAR * 10000
+                                  + WS-CURRENT-MONTH * 100
+                                  + WS-CURRENT-DAY
+
+           IF CUST-LAST-ACTIVITY-DATE = ZERO
+               MOVE CUST-CREATED-DATE TO WS-ACTIVITY-DATE
+           ELSE
+               MOVE CUST-LAST-ACTIVITY-DATE TO WS-ACTIVITY-DATE
+           END-IF
+
+           IF WS-ACTIVITY-DATE < WS-CUTOFF-DATE
+               PERFORM 2145-ARCHIVE-CUSTOMER
+           END-IF.
+
+      ******************************************************************
+       2145-ARCHIVE-CUSTOMER.
+      ******************************************************************
+           MOVE CUSTOMER-RECORD TO ARCH-CUSTOMER-DATA
+           MOVE WS-CURRENT-DATE TO ARCH-RUN-DATE
+           WRITE ARCHIVE-RECORD
+           ADD 1 TO WS-ARCHIVE-COUNT
+           SET WS-JUST-ARCHIVED TO TRUE
+
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "DELETE ERROR: " WS-FILE-STATUS
+           END-DELETE.
 
       ******************************************************************
        3000-ARITHMETIC-EXAMPLES.
@@ -553,6 +1240,25 @@
                INPUT PROCEDURE IS 7100-SORT-INPUT
                OUTPUT PROCEDURE IS 7200-SORT-OUTPUT.
 
+      ******************************************************************
+       7050-SORT-TOP-BALANCES.
+      ******************************************************************
+           CLOSE CUSTOMER-FILE
+           OPEN INPUT CUSTOMER-FILE
+           SET WS-NOT-EOF TO TRUE
+
+           IF WS-SORT-BY-BALANCE
+               SORT SORT-FILE
+                   ON DESCENDING KEY SORT-BALANCE-KEY
+                   INPUT PROCEDURE IS 7100-SORT-INPUT
+                   OUTPUT PROCEDURE IS 7200-SORT-OUTPUT
+           ELSE
+               SORT SORT-FILE
+                   ON ASCENDING KEY SORT-KEY
+                   INPUT PROCEDURE IS 7100-SORT-INPUT
+                   OUTPUT PROCEDURE IS 7200-SORT-OUTPUT
+           END-IF.
+
       ******************************************************************
        7100-SORT-INPUT.
       ******************************************************************
@@ -562,7 +1268,9 @@
                        SET WS-EOF TO TRUE
                    NOT AT END
                        MOVE CUST-ID TO SORT-KEY
-                       MOVE CUSTOMER-RECORD TO SORT-DATA
+                       MOVE CUST-BALANCE TO SORT-BALANCE-KEY
+                       MOVE CUST-NAME TO SORT-CUST-NAME
+                       MOVE CUST-BALANCE TO SORT-CUST-BALANCE
                        RELEASE SORT-RECORD
                END-READ
            END-PERFORM.
@@ -570,15 +1278,64 @@
       ******************************************************************
        7200-SORT-OUTPUT.
       ******************************************************************
+      * 7100-SORT-INPUT leaves WS-EOF-SW set from exhausting
+      * CUSTOMER-FILE; reset it here so this procedure's own
+      * PERFORM UNTIL WS-EOF loop does not see the end-of-file flag
+      * already up and return zero records.
+           SET WS-NOT-EOF TO TRUE
+
            PERFORM UNTIL WS-EOF
                RETURN SORT-FILE
                    AT END
                        SET WS-EOF TO TRUE
                    NOT AT END
-                       WRITE REPORT-LINE FROM SORT-DATA
+                       MOVE SPACES TO REPORT-LINE
+                       MOVE SORT-CUST-BALANCE TO WS-EDIT-AMOUNT
+                       STRING SORT-KEY              DELIMITED BY SIZE
+                              "  "                  DELIMITED BY SIZE
+                              SORT-CUST-NAME         DELIMITED BY SIZE
+                              "  "                  DELIMITED BY SIZE
+                              WS-EDIT-AMOUNT         DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                       WRITE REPORT-LINE
                END-RETURN
            END-PERFORM.
 
+      ******************************************************************
+       7500-NAME-RANGE-BROWSE.
+      ******************************************************************
+           MOVE LS-NAME-FROM TO CUST-NAME
+           SET WS-NOT-EOF TO TRUE
+
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CUST-NAME
+               INVALID KEY
+                   SET WS-EOF TO TRUE
+                   DISPLAY "NO CUSTOMERS FOUND IN RANGE"
+           END-START
+
+           PERFORM UNTIL WS-EOF
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF CUST-NAME > LS-NAME-TO
+                           SET WS-EOF TO TRUE
+                       ELSE
+                           PERFORM 7510-WRITE-NAME-LISTING
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+       7510-WRITE-NAME-LISTING.
+      ******************************************************************
+           MOVE SPACES TO REPORT-LINE
+           STRING CUST-ID   DELIMITED BY SIZE
+                  "  "      DELIMITED BY SIZE
+                  CUST-NAME DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
       ******************************************************************
        8000-INTRINSIC-FUNCTIONS.
       ******************************************************************
@@ -631,9 +1388,38 @@
            DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT
            DISPLAY "ERRORS FOUND: " WS-ERROR-COUNT
 
+      * The batch-only counters and the month-end type summary only mean
+      * something when 2000-PROCESS-FILES actually ran this trip through
+      * TERMINATE - e.g. a NAMELIST-only call never posts a transaction
+      * or scans a customer, so these would otherwise print a misleading
+      * all-zero block after the listing request it was called to serve.
+           IF WS-BATCH-RAN
+               IF WS-RESTART-MODE
+                   DISPLAY "RESTART RUN - COUNTS BELOW COVER ONLY THE "
+                           "CUSTOMER SCAN RESUMED FROM THE CHECKPOINT"
+               END-IF
+               DISPLAY "OVER LIMIT ACCOUNTS: " WS-OVER-LIMIT-COUNT
+               DISPLAY "BALANCE BREAKS FOUND: " WS-BREAK-COUNT
+               DISPLAY "ACCOUNTS ARCHIVED: " WS-ARCHIVE-COUNT
+
+      * Transactions are not re-posted on a restart (2000-PROCESS-FILES),
+      * so WS-TYPE-TOTALS is genuinely all zero here - printing it would
+      * append a misleading zero month-end block after the real totals
+      * the pre-abend attempt already wrote to this same extended
+      * REPORT-FILE, so skip it entirely rather than print a false zero.
+               IF WS-NOT-RESTART
+                   PERFORM 9100-WRITE-TYPE-SUMMARY
+               END-IF
+           END-IF
+
+           TERMINATE CUSTOMER-REPORT
+
            CLOSE CUSTOMER-FILE
                  TRANSACTION-FILE
                  REPORT-FILE
+                 EXCEPTION-REPORT-FILE
+                 REJECT-FILE
+                 CUSTOMER-ARCHIVE
 
            IF WS-ERROR-COUNT > 0
                MOVE 4 TO RETURN-CODE
@@ -644,6 +1430,62 @@
            DISPLAY "PROGRAM COMPLETE"
            GOBACK.
 
+      ******************************************************************
+       9100-WRITE-TYPE-SUMMARY.
+      ******************************************************************
+           MOVE SPACES TO REPORT-LINE
+           MOVE "TRANSACTION TYPE SUMMARY - MONTH END" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-PURCHASES TO WS-EDIT-GRAND-TOTAL
+           STRING "PURCHASES:    " DELIMITED BY SIZE
+                  WS-EDIT-GRAND-TOTAL   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-PAYMENTS TO WS-EDIT-GRAND-TOTAL
+           STRING "PAYMENTS:     " DELIMITED BY SIZE
+                  WS-EDIT-GRAND-TOTAL   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-REFUNDS TO WS-EDIT-GRAND-TOTAL
+           STRING "REFUNDS:      " DELIMITED BY SIZE
+                  WS-EDIT-GRAND-TOTAL   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-ADJUSTMENTS TO WS-EDIT-GRAND-TOTAL
+           STRING "ADJUSTMENTS:  " DELIMITED BY SIZE
+                  WS-EDIT-GRAND-TOTAL   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-CHARGEBACKS TO WS-EDIT-GRAND-TOTAL
+           STRING "CHARGEBACKS:  " DELIMITED BY SIZE
+                  WS-EDIT-GRAND-TOTAL   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-DEBITS TO WS-EDIT-GRAND-TOTAL
+           STRING "TOTAL DEBITS: " DELIMITED BY SIZE
+                  WS-EDIT-GRAND-TOTAL   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TOTAL-CREDITS TO WS-EDIT-GRAND-TOTAL
+           STRING "TOTAL CREDITS:" DELIMITED BY SIZE
+                  WS-EDIT-GRAND-TOTAL   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
       ******************************************************************
       * COPY and REPLACE
       ******************************************************************
